@@ -0,0 +1,936 @@
+      **********************************************************************
+      * AUTHOR:    DAVE NICOLETTE
+      * DATE:      07 AUG 2014
+      * PURPOSE:   SAMPLE PROGRAM THAT WORKS WITH DATES.
+      *
+      * USAGE:     INVDATE
+      *
+      * MODIFICATION HISTORY:
+      *   08 AUG 2026  JM   2100-HANDLE-FEBRUARY TREATED EVERY YEAR
+      *                     DIVISIBLE BY 4 AS A LEAP YEAR, WHICH IS
+      *                     WRONG FOR CENTURY YEARS SUCH AS 1900 AND
+      *                     2100.
+      *                     ADDED THE DIV-100/DIV-400 EXCEPTION.
+      *   08 AUG 2026  JM   REWORKED INTO A REAL BATCH JOB.  INVDATE NOW
+      *                     OPENS THE INVOICE-MASTER FILE, READS EVERY
+      *                     CUSTOMER RECORD, RECALCULATES THE NEXT
+      *                     INVOICE DATE FOR EACH ONE, AND REWRITES THE
+      *                     RECORD.  PREVIOUSLY IT COMPUTED A SINGLE
+      *                     DATE AGAINST WHATEVER WAS SITTING IN WORKING
+      *                     STORAGE.
+      *   08 AUG 2026  JM   ADDED CHECKPOINT/RESTART.  THE LAST CUSTOMER
+      *                     NUMBER SUCCESSFULLY REWRITTEN IS SAVED TO A
+      *                     CHECKPOINT FILE; ON STARTUP WE POSITION PAST
+      *                     THAT KEY INSTEAD OF ALWAYS STARTING AT THE
+      *                     TOP OF INVOICE-MASTER, SO A CANCELLED OR
+      *                     ABENDED RUN CAN BE RESUBMITTED WITHOUT
+      *                     RE-DATING INVOICES THAT WERE ALREADY DONE.
+      *   08 AUG 2026  JM   ADDED A MONTH-END SUMMARY REPORT.  ONE LINE
+      *                     IS WRITTEN PER CUSTOMER PROCESSED, FOLLOWED
+      *                     BY A CONTROL-BREAK SUMMARY OF HOW MANY
+      *                     ACCOUNTS LANDED IN EACH CALENDAR MONTH AND
+      *                     HOW MANY TIMES EACH BRANCH OF THE EVALUATE
+      *                     IN 2000-NEXT-INVOICE-DATE WAS TAKEN.
+      *   08 AUG 2026  JM   ADDED UPFRONT VALIDATION OF THE INCOMING
+      *                     YEAR AND DAY.  RECORDS THAT FAIL ARE WRITTEN
+      *                     TO A SUSPENSE FILE INSTEAD OF BEING RUN
+      *                     THROUGH THE DATE MATH.  FACTORED THE LEAP
+      *                     YEAR TEST OUT OF 2100-HANDLE-FEBRUARY INTO
+      *                     2150-DETERMINE-LEAP-YEAR-STATUS SO THE NEW
+      *                     VALIDATION STEP CAN REUSE IT.
+      *   08 AUG 2026  JM   ADDED PER-CUSTOMER BILLING FREQUENCY.  THE
+      *                     OLD MONTHLY EVALUATE (FEBRUARY/30-DAY-MONTH/
+      *                     OTHER) MOVED TO 2500-MONTHLY-INVOICE-DATE
+      *                     AND IS NOW ONE BRANCH OF A FREQUENCY
+      *                     EVALUATE IN 2000-NEXT-INVOICE-DATE; WEEKLY,
+      *                     BI-WEEKLY AND QUARTERLY ACCOUNTS ADD THE
+      *                     INTERVAL INSTEAD OF GOING TO MONTH-END.
+      *   08 AUG 2026  JM   ADDED AN AUDIT TRAIL.  EVERY INVOICE DATE
+      *                     CHANGE APPENDS A ROW TO AUDIT-FILE WITH THE
+      *                     CUSTOMER NUMBER, OLD DATE, NEW DATE, RUN
+      *                     DATE, JOB ID AND EVALUATE BRANCH TAKEN, FOR
+      *                     TRACEABILITY WHEN BILLING IS QUESTIONED.
+      *   08 AUG 2026  JM   ADDED A FIXED-WIDTH AR-EXTRACT-FILE WRITTEN
+      *                     ALONGSIDE THE MASTER UPDATE SO ACCOUNTS
+      *                     RECEIVABLE PICKS UP THE NEW INVOICE DATE
+      *                     WITHOUT IT BEING RE-KEYED BY HAND.
+      *   08 AUG 2026  JM   ADDED HOLIDAY-MASTER-FILE AND
+      *                     2700-ROLL-TO-BUSINESS-DAY.  A COMPUTED DATE
+      *                     THAT LANDS ON A WEEKEND OR LISTED HOLIDAY
+      *                     NOW ADVANCES TO THE NEXT VALID BUSINESS DAY
+      *                     BEFORE THE RECORD IS WRITTEN BACK.
+      *   08 AUG 2026  JM   ADDED WHAT-IF SIMULATION MODE.  AN OPTIONAL
+      *                     YYYYMMDD RUN-DATE PARM SEEDS WS-CURRENT-
+      *                     DATE AND ROUTES THE RUN TO SIMULATION-FILE
+      *                     INSTEAD OF INVOICE-MASTER SO CALENDAR EDGE
+      *                     CASES CAN BE DRY-RUN WITHOUT RISK TO
+      *                     PRODUCTION DATA.
+      *   08 AUG 2026  JM   CHECKPOINT/RESTART FIXES.  CKPTFILE IS NOW
+      *                     A KEYED FILE OPENED ONCE FOR THE RUN AND
+      *                     REWRITTEN IN PLACE INSTEAD OF BEING
+      *                     REOPENED PER CUSTOMER, AND IS CLEARED AT
+      *                     END-OF-FILE SO THE NEXT RUN DOESN'T THINK
+      *                     IT'S RESUMING A FINISHED ONE.  REPORT/
+      *                     SUSPENSE/AUDIT/AR-EXTRACT FILES NOW OPEN
+      *                     EXTEND ON A RESTART SO ROWS FROM BEFORE THE
+      *                     ABEND SURVIVE.  ADDED STATUS CHECKS ON THE
+      *                     REMAINING FILE OPENS, WEEKLY/BI-WEEKLY/
+      *                     QUARTERLY COUNTERS TO THE BRANCH SUMMARY,
+      *                     AND VALIDATION OF THE SIMULATION RUN-DATE
+      *                     PARM BEFORE IT'S USED IN THE DATE MATH.
+      *   08 AUG 2026  JM   REMOVED THE 2099 UPPER BOUND FROM THE YEAR
+      *                     CHECK IN 1900-VALIDATE-CUSTOMER-DATA -- IT
+      *                     WAS SUSPENDING VALID 2100-AND-LATER DATES
+      *                     BEFORE THE CENTURY LEAP-YEAR FIX EVER GOT TO
+      *                     RUN ON THEM.  GUARDED THE RESTART READ IN
+      *                     1000-PROCESS-INVOICES SO A CHECKPOINT KEY
+      *                     THAT WAS THE LAST RECORD ON FILE FALLS
+      *                     THROUGH TO CLOSE INSTEAD OF READING PAST A
+      *                     FAILED START.  ADDED A STATUS CHECK AROUND
+      *                     THE MASTER-FILE REWRITE IN
+      *                     1200-PROCESS-ONE-CUSTOMER SO A FAILED
+      *                     REWRITE GOES TO SUSPENSE INSTEAD OF STILL
+      *                     WRITING THE CHECKPOINT/AUDIT/AR-EXTRACT/
+      *                     REPORT ROWS AS IF IT HAD SUCCEEDED.  ADDED
+      *                     THE SUSPENSE RECORD COUNT TO THE MONTH-END
+      *                     REPORT SUMMARY SO IT'S ACTUALLY USED.
+      *   08 AUG 2026  JM   A MALFORMED SIMULATION RUN-DATE PARM WAS
+      *                     FALLING THROUGH TO PRODUCTION-MODE THE SAME
+      *                     AS NO PARM AT ALL, WHICH RAN LIVE AGAINST
+      *                     INVOICE-MASTER ON A TYPO'D DRY RUN INSTEAD
+      *                     OF STOPPING.  0510-READ-RUN-PARAMETER NOW
+      *                     TREATS ONLY AN ALL-SPACES PARM AS "NONE
+      *                     SUPPLIED"; ANYTHING ELSE THAT ISN'T A VALID
+      *                     YYYYMMDD DATE IS REJECTED AND THE JOB STOPS.
+      *                     ADDED WS-RUN-TIME (ACCEPT FROM TIME) TO THE
+      *                     AUDIT RECORD ALONGSIDE THE RUN DATE SO TWO
+      *                     RUNS ON THE SAME CALENDAR DAY CAN BE TOLD
+      *                     APART.  IM-CURRENT-YEAR ON THE MASTER FILE
+      *                     WAS BEING WRITTEN BACK BUT NEVER READ; IT IS
+      *                     NOW CROSS-CHECKED AGAINST THE YEAR IN THE
+      *                     INVOICE-DATE STRING DURING VALIDATION, AND A
+      *                     RECORD WHERE THEY DISAGREE GOES TO SUSPENSE.
+      **********************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVDATE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-MASTER-FILE ASSIGN TO "INVMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IM-CUSTOMER-NO
+               FILE STATUS IS WS-IM-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-KEY
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "INVRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT SUSPENSE-FILE ASSIGN TO "INVSUSP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSP-STATUS.
+           SELECT BILL-FREQ-FILE ASSIGN TO "BILLFREQ"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BF-CUSTOMER-NO
+               FILE STATUS IS WS-BF-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "INVAUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT AR-EXTRACT-FILE ASSIGN TO "INVARFDX"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AR-STATUS.
+           SELECT HOLIDAY-MASTER-FILE ASSIGN TO "HOLIDAYS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS HM-HOLIDAY-DATE
+               FILE STATUS IS WS-HM-STATUS.
+           SELECT SIMULATION-FILE ASSIGN TO "INVSIM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SIM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-MASTER-FILE.
+       01  IM-RECORD.
+           05  IM-CUSTOMER-NO           PIC 9(06).
+           05  IM-CURRENT-INVOICE-DATE  PIC X(08).
+           05  IM-CURRENT-YEAR          PIC 9(04).
+           05  FILLER                   PIC X(20).
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-KEY                 PIC X(01).
+           05  CKPT-LAST-CUSTOMER-NO    PIC 9(06).
+       FD  REPORT-FILE.
+       01  REPORT-RECORD                PIC X(80).
+       FD  SUSPENSE-FILE.
+       01  SUSP-RECORD.
+           05  SUSP-CUSTOMER-NO         PIC 9(06).
+           05  SUSP-INVOICE-DATE        PIC X(08).
+           05  SUSP-REASON              PIC X(20).
+           05  FILLER                   PIC X(46).
+       FD  BILL-FREQ-FILE.
+       01  BF-RECORD.
+           05  BF-CUSTOMER-NO           PIC 9(06).
+           05  BF-FREQUENCY-CODE        PIC X(01).
+               88  FREQ-WEEKLY          VALUE "W".
+               88  FREQ-BIWEEKLY        VALUE "B".
+               88  FREQ-MONTHLY         VALUE "M".
+               88  FREQ-QUARTERLY       VALUE "Q".
+           05  FILLER                   PIC X(13).
+       FD  AUDIT-FILE.
+       01  AUD-RECORD.
+           05  AUD-CUSTOMER-NO          PIC 9(06).
+           05  AUD-OLD-DATE             PIC X(08).
+           05  AUD-NEW-DATE             PIC X(08).
+           05  AUD-RUN-DATE             PIC 9(08).
+           05  AUD-RUN-TIME             PIC 9(08).
+           05  AUD-JOB-ID               PIC X(08).
+           05  AUD-BRANCH-CODE          PIC X(01).
+           05  FILLER                   PIC X(33).
+       FD  AR-EXTRACT-FILE.
+       01  AR-RECORD.
+           05  AR-CUSTOMER-NO           PIC 9(06).
+           05  AR-NEW-INVOICE-DATE      PIC X(08).
+           05  FILLER                   PIC X(66).
+       FD  HOLIDAY-MASTER-FILE.
+       01  HM-RECORD.
+           05  HM-HOLIDAY-DATE          PIC X(08).
+           05  FILLER                   PIC X(20).
+       FD  SIMULATION-FILE.
+       01  SIM-RECORD.
+           05  SIM-ORIGINAL-DATE        PIC X(08).
+           05  SIM-NEXT-DATE            PIC X(08).
+           05  SIM-BRANCH-TAKEN         PIC X(01).
+           05  FILLER                   PIC X(63).
+       WORKING-STORAGE SECTION.
+           COPY DATETIME.
+       01  WS-NEXT-INVOICE-DATE PIC X(8).
+       01  WS-QUOTIENT          PIC S9(4) COMP.
+       01  WS-REMAINDER-4       PIC S9(4) COMP.
+       01  WS-REMAINDER-100     PIC S9(4) COMP.
+       01  WS-REMAINDER-400     PIC S9(4) COMP.
+       01  WS-IM-STATUS         PIC X(02).
+       01  WS-CKPT-STATUS       PIC X(02).
+       01  WS-RPT-STATUS        PIC X(02).
+       01  WS-SUSP-STATUS       PIC X(02).
+       01  WS-BF-STATUS         PIC X(02).
+       01  WS-AUDIT-STATUS      PIC X(02).
+       01  WS-AR-STATUS         PIC X(02).
+       01  WS-HM-STATUS         PIC X(02).
+       01  WS-SIM-STATUS        PIC X(02).
+       01  WS-RUN-PARM          PIC X(08).
+       01  WS-JOB-ID            PIC X(08) VALUE "INVDATE1".
+       01  WS-RUN-DATE          PIC 9(08).
+       01  WS-RUN-TIME          PIC 9(08).
+       01  WS-RESTART-KEY       PIC 9(06) VALUE ZEROS.
+       01  WS-OLD-INVOICE-DATE  PIC X(08).
+       01  WS-MAX-DAY-THIS-MONTH PIC 9(02).
+       01  WS-SUSPENSE-REASON   PIC X(20).
+       01  WS-SUSPENSE-COUNT    PIC S9(07) COMP VALUE ZERO.
+       01  WS-DAYS-TO-ADD       PIC S9(04) COMP.
+       01  WS-BRANCH-TAKEN      PIC X(01).
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH        PIC X(01) VALUE "N".
+               88  END-OF-FILE      VALUE "Y".
+           05  WS-RESTART-SWITCH    PIC X(01) VALUE "N".
+               88  RESTART-REQUIRED VALUE "Y".
+           05  WS-VALID-RECORD-SWITCH PIC X(01) VALUE "Y".
+               88  VALID-RECORD     VALUE "Y".
+               88  INVALID-RECORD   VALUE "N".
+           05  WS-LEAP-YEAR-SWITCH  PIC X(01) VALUE "N".
+               88  LEAP-YEAR        VALUE "Y".
+               88  NOT-LEAP-YEAR    VALUE "N".
+           05  WS-BUS-DAY-SWITCH    PIC X(01) VALUE "N".
+               88  BUSINESS-DAY     VALUE "Y".
+               88  NOT-BUSINESS-DAY VALUE "N".
+           05  WS-SIM-SWITCH        PIC X(01) VALUE "N".
+               88  SIMULATION-MODE  VALUE "Y".
+               88  PRODUCTION-MODE  VALUE "N".
+
+      *----------------------------------------------------------------*
+      * ZELLER'S CONGRUENCE WORKING STORAGE, USED TO FIND THE DAY OF
+      * THE WEEK FOR WS-CURRENT-DATE WHEN ROLLING PAST WEEKENDS.
+      *----------------------------------------------------------------*
+       01  WS-Z-MONTH               PIC S9(04) COMP.
+       01  WS-Z-YEAR                PIC S9(04) COMP.
+       01  WS-Z-CENTURY             PIC S9(04) COMP.
+       01  WS-Z-YEAR-OF-CENTURY     PIC S9(04) COMP.
+       01  WS-Z-TEMP1Q              PIC S9(04) COMP.
+       01  WS-Z-TEMP2Q              PIC S9(04) COMP.
+       01  WS-Z-TEMP3Q              PIC S9(04) COMP.
+       01  WS-Z-SUM                 PIC S9(06) COMP.
+       01  WS-Z-QUOT                PIC S9(04) COMP.
+       01  WS-Z-DOW                 PIC S9(04) COMP.
+           88  WEEKEND-DAY          VALUES 0 1.
+
+      *----------------------------------------------------------------*
+      * MONTH-END SUMMARY REPORT WORKING STORAGE.
+      *----------------------------------------------------------------*
+       01  WS-REPORT-DETAIL-LINE.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  RL-CUSTOMER-NO       PIC 9(06).
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  RL-OLD-DATE          PIC X(08).
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  RL-NEW-DATE          PIC X(08).
+           05  FILLER               PIC X(51) VALUE SPACES.
+       01  WS-REPORT-TITLE-LINE     PIC X(80)
+               VALUE "INVOICE DATE ROLL SUMMARY BY MONTH".
+       01  WS-MONTH-SUMMARY-LINE.
+           05  FILLER               PIC X(04) VALUE "MTH ".
+           05  SM-MONTH-NO          PIC Z9.
+           05  FILLER               PIC X(10) VALUE " ACCOUNTS:".
+           05  SM-MONTH-COUNT       PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(57) VALUE SPACES.
+       01  WS-BRANCH-SUMMARY-LINE.
+           05  SB-LABEL             PIC X(20).
+           05  SB-COUNT             PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(53) VALUE SPACES.
+       01  WS-BLANK-LINE            PIC X(80) VALUE SPACES.
+
+       01  WS-MONTH-COUNTS.
+           05  WS-MONTH-COUNT OCCURS 12 TIMES PIC S9(07) COMP.
+       01  WS-SUB                   PIC S9(04) COMP.
+       01  WS-FEBRUARY-BRANCH-COUNT   PIC S9(07) COMP VALUE ZERO.
+       01  WS-THIRTY-DAY-BRANCH-COUNT PIC S9(07) COMP VALUE ZERO.
+       01  WS-OTHER-BRANCH-COUNT      PIC S9(07) COMP VALUE ZERO.
+       01  WS-WEEKLY-BRANCH-COUNT     PIC S9(07) COMP VALUE ZERO.
+       01  WS-BIWEEKLY-BRANCH-COUNT   PIC S9(07) COMP VALUE ZERO.
+       01  WS-QUARTERLY-BRANCH-COUNT  PIC S9(07) COMP VALUE ZERO.
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+           PERFORM 0500-INITIALIZE
+           PERFORM 1000-PROCESS-INVOICES
+           GOBACK
+           .
+
+       0500-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           PERFORM 0510-READ-RUN-PARAMETER
+           IF  PRODUCTION-MODE
+               PERFORM 0530-CHECK-FOR-RESTART
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * AN OPTIONAL YYYYMMDD RUN-DATE OVERRIDE ON THE COMMAND LINE (THE
+      * JCL PARM / PARAMETER CARD IN A PRODUCTION SCHEDULER) PUTS THE
+      * JOB INTO WHAT-IF SIMULATION MODE FOR THAT ONE DATE INSTEAD OF
+      * THE NORMAL MASTER-FILE BATCH RUN.  NO PARM AT ALL MEANS
+      * PRODUCTION.  A PARM THAT WAS SUPPLIED BUT IS NOT A VALID
+      * YYYYMMDD DATE IS NOT TREATED AS "NO PARM" -- THAT WOULD SILENTLY
+      * RUN LIVE AGAINST INVOICE-MASTER ON WHAT WAS SUPPOSED TO BE A
+      * DRY RUN, SO IT IS REJECTED AND THE JOB STOPS INSTEAD.
+      *----------------------------------------------------------------*
+       0510-READ-RUN-PARAMETER.
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+           IF  WS-RUN-PARM EQUAL SPACES
+               SET PRODUCTION-MODE TO TRUE
+           ELSE
+               IF  WS-RUN-PARM IS NUMERIC AND WS-RUN-PARM NOT EQUAL ZEROS
+                   SET SIMULATION-MODE TO TRUE
+                   MOVE WS-RUN-PARM TO WS-CURRENT-DATE
+               ELSE
+                   DISPLAY "INVDATE - INVALID SIMULATION RUN-DATE PARM,"
+                           " MUST BE YYYYMMDD = " WS-RUN-PARM
+                   GO TO 9999-END
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * LOOK FOR A CHECKPOINT LEFT BEHIND BY A PRIOR RUN THAT DID NOT
+      * FINISH.  IF ONE IS FOUND, INVOICE-MASTER IS POSITIONED PAST THE
+      * LAST CUSTOMER THAT WAS SUCCESSFULLY REWRITTEN INSTEAD OF
+      * STARTING OVER FROM THE TOP OF THE FILE.
+      *----------------------------------------------------------------*
+       0530-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF  WS-CKPT-STATUS EQUAL "00"
+               MOVE "1" TO CKPT-KEY
+               READ CHECKPOINT-FILE
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+               IF  WS-CKPT-STATUS EQUAL "00"
+                   MOVE CKPT-LAST-CUSTOMER-NO TO WS-RESTART-KEY
+                   SET RESTART-REQUIRED TO TRUE
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       1000-PROCESS-INVOICES.
+           IF  SIMULATION-MODE
+               PERFORM 1500-PROCESS-SIMULATION
+           ELSE
+               PERFORM 1100-OPEN-MASTER-FILE
+               IF  NOT END-OF-FILE
+                   PERFORM 1150-READ-NEXT-CUSTOMER
+               END-IF
+               PERFORM 1200-PROCESS-ONE-CUSTOMER UNTIL END-OF-FILE
+               PERFORM 1190-CLOSE-MASTER-FILE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * OPEN THE CHECKPOINT FILE FOR THE WHOLE RUN, NOT PER CUSTOMER.
+      * THE FIRST RUN EVER FINDS NO CKPTFILE ON DISK (STATUS "35"), SO
+      * WE CREATE IT EMPTY AND REOPEN I-O BEFORE THE LOOP STARTS.
+      *----------------------------------------------------------------*
+       1050-OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF  WS-CKPT-STATUS EQUAL "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           IF  WS-CKPT-STATUS NOT EQUAL "00"
+               DISPLAY "INVDATE - UNABLE TO OPEN CHECKPOINT-FILE, "
+                       "STATUS = " WS-CKPT-STATUS
+               GO TO 9999-END
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * ON A RESTART, REPORT-FILE/SUSPENSE-FILE/AUDIT-FILE/AR-EXTRACT-
+      * FILE ALREADY HOLD ROWS FROM THE CUSTOMERS THE PRIOR ATTEMPT
+      * FINISHED BEFORE IT DIED.  OPEN EXTEND SO THOSE ROWS ARE KEPT
+      * AND THE RESUMED CUSTOMERS ARE APPENDED, RATHER THAN OPEN OUTPUT
+      * WIPING THE EARLIER PART OF THE RUN.
+      *----------------------------------------------------------------*
+       1100-OPEN-MASTER-FILE.
+           OPEN I-O INVOICE-MASTER-FILE
+           IF  WS-IM-STATUS NOT EQUAL "00"
+               DISPLAY "INVDATE - UNABLE TO OPEN INVOICE-MASTER, "
+                       "STATUS = " WS-IM-STATUS
+               GO TO 9999-END
+           END-IF
+           IF  RESTART-REQUIRED
+               MOVE WS-RESTART-KEY TO IM-CUSTOMER-NO
+               START INVOICE-MASTER-FILE KEY GREATER THAN IM-CUSTOMER-NO
+                   INVALID KEY
+                       SET END-OF-FILE TO TRUE
+               END-START
+           END-IF
+           PERFORM 1050-OPEN-CHECKPOINT-FILE
+           IF  RESTART-REQUIRED
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND SUSPENSE-FILE
+               OPEN EXTEND AUDIT-FILE
+               OPEN EXTEND AR-EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT SUSPENSE-FILE
+               OPEN OUTPUT AUDIT-FILE
+               OPEN OUTPUT AR-EXTRACT-FILE
+           END-IF
+           IF  WS-RPT-STATUS NOT EQUAL "00"
+               DISPLAY "INVDATE - UNABLE TO OPEN REPORT-FILE, "
+                       "STATUS = " WS-RPT-STATUS
+               GO TO 9999-END
+           END-IF
+           IF  WS-SUSP-STATUS NOT EQUAL "00"
+               DISPLAY "INVDATE - UNABLE TO OPEN SUSPENSE-FILE, "
+                       "STATUS = " WS-SUSP-STATUS
+               GO TO 9999-END
+           END-IF
+           IF  WS-AUDIT-STATUS NOT EQUAL "00"
+               DISPLAY "INVDATE - UNABLE TO OPEN AUDIT-FILE, "
+                       "STATUS = " WS-AUDIT-STATUS
+               GO TO 9999-END
+           END-IF
+           IF  WS-AR-STATUS NOT EQUAL "00"
+               DISPLAY "INVDATE - UNABLE TO OPEN AR-EXTRACT-FILE, "
+                       "STATUS = " WS-AR-STATUS
+               GO TO 9999-END
+           END-IF
+           OPEN INPUT BILL-FREQ-FILE
+           IF  WS-BF-STATUS NOT EQUAL "00"
+               DISPLAY "INVDATE - UNABLE TO OPEN BILL-FREQ-FILE, "
+                       "STATUS = " WS-BF-STATUS
+               GO TO 9999-END
+           END-IF
+           OPEN INPUT HOLIDAY-MASTER-FILE
+           IF  WS-HM-STATUS NOT EQUAL "00"
+               DISPLAY "INVDATE - UNABLE TO OPEN HOLIDAY-MASTER-FILE, "
+                       "STATUS = " WS-HM-STATUS
+               GO TO 9999-END
+           END-IF
+           .
+
+       1150-READ-NEXT-CUSTOMER.
+           READ INVOICE-MASTER-FILE NEXT RECORD
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ
+           .
+
+       1190-CLOSE-MASTER-FILE.
+           PERFORM 1450-CLEAR-CHECKPOINT
+           CLOSE INVOICE-MASTER-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE SUSPENSE-FILE
+           CLOSE BILL-FREQ-FILE
+           CLOSE AUDIT-FILE
+           CLOSE AR-EXTRACT-FILE
+           CLOSE HOLIDAY-MASTER-FILE
+           PERFORM 3600-WRITE-REPORT-SUMMARY
+           CLOSE REPORT-FILE
+           .
+
+      *----------------------------------------------------------------*
+      * REACHING THIS POINT MEANS THE CUSTOMER FILE RAN TO END-OF-FILE
+      * NORMALLY, SO THE CHECKPOINT NO LONGER SERVES A PURPOSE.  CLEAR
+      * IT SO THE NEXT RUN (NEXT MONTH-END) STARTS AT THE TOP OF
+      * INVOICE-MASTER INSTEAD OF FINDING A STALE KEY FROM THIS RUN AND
+      * TREATING ITSELF AS A RESTART.
+      *----------------------------------------------------------------*
+       1450-CLEAR-CHECKPOINT.
+           MOVE "1" TO CKPT-KEY
+           DELETE CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+           .
+
+      *----------------------------------------------------------------*
+      * WHAT-IF SIMULATION RUN.  WS-CURRENT-DATE WAS ALREADY SEEDED
+      * FROM THE COMMAND-LINE PARM BY 0510-READ-RUN-PARAMETER.  THIS
+      * RUNS THE SAME DATE MATH AS A NORMAL MONTHLY ACCOUNT AGAINST
+      * THAT ONE DATE AND WRITES THE RESULT TO SIMULATION-FILE ONLY —
+      * INVOICE-MASTER IS NEVER OPENED, SO PRODUCTION DATA CAN'T BE
+      * TOUCHED BY A DRY RUN.  THE PARM IS RUN THROUGH THE SAME
+      * VALIDATION AS MASTER-FILE RECORDS SINCE A HAND-KEYED DATE IS AT
+      * LEAST AS LIKELY TO BE GARBLED AS DATA COMING OFF THE FILE.
+      *----------------------------------------------------------------*
+       1500-PROCESS-SIMULATION.
+           OPEN INPUT HOLIDAY-MASTER-FILE
+           IF  WS-HM-STATUS NOT EQUAL "00"
+               DISPLAY "INVDATE - UNABLE TO OPEN HOLIDAY-MASTER-FILE, "
+                       "STATUS = " WS-HM-STATUS
+               GO TO 9999-END
+           END-IF
+           OPEN OUTPUT SIMULATION-FILE
+           IF  WS-SIM-STATUS NOT EQUAL "00"
+               DISPLAY "INVDATE - UNABLE TO OPEN SIMULATION-FILE, "
+                       "STATUS = " WS-SIM-STATUS
+               GO TO 9999-END
+           END-IF
+           MOVE WS-CURRENT-DATE TO WS-OLD-INVOICE-DATE
+           MOVE "M" TO BF-FREQUENCY-CODE
+           PERFORM 1900-VALIDATE-CUSTOMER-DATA
+           IF  VALID-RECORD
+               PERFORM 2000-NEXT-INVOICE-DATE
+               PERFORM 2700-ROLL-TO-BUSINESS-DAY
+               MOVE WS-OLD-INVOICE-DATE  TO SIM-ORIGINAL-DATE
+               MOVE WS-NEXT-INVOICE-DATE TO SIM-NEXT-DATE
+               MOVE WS-BRANCH-TAKEN      TO SIM-BRANCH-TAKEN
+               WRITE SIM-RECORD
+           ELSE
+               DISPLAY "INVDATE - SIMULATION PARM REJECTED, "
+                       WS-SUSPENSE-REASON
+           END-IF
+           CLOSE SIMULATION-FILE
+           CLOSE HOLIDAY-MASTER-FILE
+           .
+
+       1200-PROCESS-ONE-CUSTOMER.
+           MOVE IM-CURRENT-INVOICE-DATE TO WS-OLD-INVOICE-DATE
+           MOVE IM-CURRENT-INVOICE-DATE TO WS-CURRENT-DATE
+           PERFORM 1900-VALIDATE-CUSTOMER-DATA
+           IF  VALID-RECORD
+               PERFORM 1950-LOOKUP-BILL-FREQUENCY
+               PERFORM 2000-NEXT-INVOICE-DATE
+               PERFORM 2700-ROLL-TO-BUSINESS-DAY
+               MOVE WS-NEXT-INVOICE-DATE TO IM-CURRENT-INVOICE-DATE
+               MOVE WS-CURRENT-YEAR TO IM-CURRENT-YEAR
+               REWRITE IM-RECORD
+               IF  WS-IM-STATUS EQUAL "00"
+                   PERFORM 1400-WRITE-CHECKPOINT
+                   PERFORM 3000-WRITE-AUDIT-RECORD
+                   PERFORM 3100-WRITE-AR-EXTRACT
+                   PERFORM 3200-WRITE-REPORT-DETAIL
+               ELSE
+                   MOVE "REWRITE FAILED" TO WS-SUSPENSE-REASON
+                   PERFORM 1980-WRITE-SUSPENSE-RECORD
+               END-IF
+           ELSE
+               PERFORM 1980-WRITE-SUSPENSE-RECORD
+           END-IF
+           PERFORM 1150-READ-NEXT-CUSTOMER
+           .
+
+      *----------------------------------------------------------------*
+      * REJECT RECORDS WHOSE YEAR OR DAY ARE OUT OF RANGE BEFORE THEY
+      * ARE RUN THROUGH THE DATE MATH IN 2000-NEXT-INVOICE-DATE.  A
+      * GARBLED YEAR OR A DAY THAT IS ALREADY PAST MONTH-END GOES TO
+      * SUSPENSE FOR THE BILLING TEAM TO FIX AND RESUBMIT INSTEAD OF
+      * PRODUCING A NONSENSE NEXT INVOICE DATE.  FOR AN ACTUAL MASTER-
+      * FILE RECORD (NOT A SIMULATION, WHICH HAS NO IM-CURRENT-YEAR TO
+      * COMPARE AGAINST) IM-CURRENT-YEAR IS CROSS-CHECKED AGAINST THE
+      * YEAR CARRIED IN THE INVOICE-DATE STRING ITSELF -- THEY ARE
+      * MAINTAINED AS TWO SEPARATE FIELDS ON THE RECORD, SO A RECORD
+      * WHERE THEY DISAGREE IS SUSPENDED RATHER THAN HAVING ONE OF THEM
+      * SILENTLY IGNORED.
+      *----------------------------------------------------------------*
+       1900-VALIDATE-CUSTOMER-DATA.
+           SET VALID-RECORD TO TRUE
+           IF  WS-CURRENT-YEAR NOT NUMERIC
+               OR WS-CURRENT-YEAR LESS THAN 1900
+               SET INVALID-RECORD TO TRUE
+               MOVE "INVALID YEAR" TO WS-SUSPENSE-REASON
+           END-IF
+           IF  VALID-RECORD AND NOT SIMULATION-MODE
+               IF  IM-CURRENT-YEAR NOT EQUAL WS-CURRENT-YEAR
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "YEAR MISMATCH" TO WS-SUSPENSE-REASON
+               END-IF
+           END-IF
+           IF  VALID-RECORD
+               IF  WS-CURRENT-MONTH NOT NUMERIC
+                   OR WS-CURRENT-MONTH LESS THAN 1
+                   OR WS-CURRENT-MONTH GREATER THAN 12
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "INVALID MONTH" TO WS-SUSPENSE-REASON
+               END-IF
+           END-IF
+           IF  VALID-RECORD
+               PERFORM 1920-DETERMINE-MAX-DAY-IN-MONTH
+               IF  WS-CURRENT-DAY NOT NUMERIC
+                   OR WS-CURRENT-DAY LESS THAN 1
+                   OR WS-CURRENT-DAY GREATER THAN WS-MAX-DAY-THIS-MONTH
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "INVALID DAY" TO WS-SUSPENSE-REASON
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * HOW MANY DAYS ARE IN THE CURRENT WS-CURRENT-MONTH AND
+      * WS-CURRENT-YEAR.  USED BY VALIDATION AND BY THE QUARTERLY DATE
+      * MATH.
+      *----------------------------------------------------------------*
+       1920-DETERMINE-MAX-DAY-IN-MONTH.
+           PERFORM 2150-DETERMINE-LEAP-YEAR-STATUS
+           EVALUATE TRUE
+               WHEN FEBRUARY
+                   IF  LEAP-YEAR
+                       MOVE 29 TO WS-MAX-DAY-THIS-MONTH
+                   ELSE
+                       MOVE 28 TO WS-MAX-DAY-THIS-MONTH
+                   END-IF
+               WHEN 30-DAY-MONTH
+                   MOVE 30 TO WS-MAX-DAY-THIS-MONTH
+               WHEN OTHER
+                   MOVE 31 TO WS-MAX-DAY-THIS-MONTH
+           END-EVALUATE
+           .
+
+       1980-WRITE-SUSPENSE-RECORD.
+           ADD 1 TO WS-SUSPENSE-COUNT
+           MOVE IM-CUSTOMER-NO TO SUSP-CUSTOMER-NO
+           MOVE WS-CURRENT-DATE TO SUSP-INVOICE-DATE
+           MOVE WS-SUSPENSE-REASON TO SUSP-REASON
+           WRITE SUSP-RECORD
+           .
+
+      *----------------------------------------------------------------*
+      * LOOK UP THE CUSTOMER'S BILLING FREQUENCY.  ACCOUNTS WITH NO
+      * BILL-FREQ-FILE RECORD ARE TREATED AS MONTHLY, WHICH IS THE
+      * FREQUENCY EVERY ACCOUNT USED TO BILL ON BEFORE THIS FILE
+      * EXISTED.
+      *----------------------------------------------------------------*
+       1950-LOOKUP-BILL-FREQUENCY.
+           MOVE IM-CUSTOMER-NO TO BF-CUSTOMER-NO
+           READ BILL-FREQ-FILE
+               INVALID KEY
+                   MOVE "M" TO BF-FREQUENCY-CODE
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * ONE AUDIT ROW PER INVOICE DATE CHANGE, SO A DISPUTED BILLING
+      * DATE CAN BE TRACED BACK TO THE RUN AND THE EVALUATE BRANCH
+      * (2500/2600/2800) THAT COMPUTED IT.
+      *----------------------------------------------------------------*
+       3000-WRITE-AUDIT-RECORD.
+           MOVE IM-CUSTOMER-NO      TO AUD-CUSTOMER-NO
+           MOVE WS-OLD-INVOICE-DATE TO AUD-OLD-DATE
+           MOVE WS-NEXT-INVOICE-DATE TO AUD-NEW-DATE
+           MOVE WS-RUN-DATE         TO AUD-RUN-DATE
+           MOVE WS-RUN-TIME         TO AUD-RUN-TIME
+           MOVE WS-JOB-ID           TO AUD-JOB-ID
+           MOVE WS-BRANCH-TAKEN     TO AUD-BRANCH-CODE
+           WRITE AUD-RECORD
+           .
+
+      *----------------------------------------------------------------*
+      * FIXED-WIDTH FEED FOR ACCOUNTS RECEIVABLE, IN THE CUSTOMER
+      * NUMBER / NEW INVOICE DATE LAYOUT AR ALREADY EXPECTS, SO THEY
+      * PICK UP THE NEW DATE INSTEAD OF HAVING IT RE-KEYED BY HAND.
+      *----------------------------------------------------------------*
+       3100-WRITE-AR-EXTRACT.
+           MOVE IM-CUSTOMER-NO       TO AR-CUSTOMER-NO
+           MOVE WS-NEXT-INVOICE-DATE TO AR-NEW-INVOICE-DATE
+           WRITE AR-RECORD
+           .
+
+      *----------------------------------------------------------------*
+      * ONE DETAIL LINE PER CUSTOMER PROCESSED, PLUS THE RUNNING COUNTS
+      * THAT FEED THE CONTROL-BREAK SUMMARY WRITTEN AT END OF FILE.
+      *----------------------------------------------------------------*
+       3200-WRITE-REPORT-DETAIL.
+           MOVE IM-CUSTOMER-NO TO RL-CUSTOMER-NO
+           MOVE WS-OLD-INVOICE-DATE TO RL-OLD-DATE
+           MOVE WS-NEXT-INVOICE-DATE TO RL-NEW-DATE
+           WRITE REPORT-RECORD FROM WS-REPORT-DETAIL-LINE
+           ADD 1 TO WS-MONTH-COUNT (WS-CURRENT-MONTH)
+           .
+
+      *----------------------------------------------------------------*
+      * CONTROL-BREAK SUMMARY: COUNT OF ACCOUNTS ROLLING INTO EACH
+      * CALENDAR MONTH, FOLLOWED BY THE COUNT OF EACH EVALUATE BRANCH
+      * TAKEN IN 2000-NEXT-INVOICE-DATE.
+      *----------------------------------------------------------------*
+       3600-WRITE-REPORT-SUMMARY.
+           WRITE REPORT-RECORD FROM WS-BLANK-LINE
+           WRITE REPORT-RECORD FROM WS-REPORT-TITLE-LINE
+           PERFORM 3650-PRINT-MONTH-LINE
+               VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB GREATER 12
+           WRITE REPORT-RECORD FROM WS-BLANK-LINE
+           PERFORM 3660-PRINT-BRANCH-SUMMARY
+           .
+
+       3650-PRINT-MONTH-LINE.
+           MOVE WS-SUB TO SM-MONTH-NO
+           MOVE WS-MONTH-COUNT (WS-SUB) TO SM-MONTH-COUNT
+           WRITE REPORT-RECORD FROM WS-MONTH-SUMMARY-LINE
+           .
+
+       3660-PRINT-BRANCH-SUMMARY.
+           MOVE "FEBRUARY BRANCH:    " TO SB-LABEL
+           MOVE WS-FEBRUARY-BRANCH-COUNT TO SB-COUNT
+           WRITE REPORT-RECORD FROM WS-BRANCH-SUMMARY-LINE
+           MOVE "30-DAY-MONTH BRANCH:" TO SB-LABEL
+           MOVE WS-THIRTY-DAY-BRANCH-COUNT TO SB-COUNT
+           WRITE REPORT-RECORD FROM WS-BRANCH-SUMMARY-LINE
+           MOVE "OTHER BRANCH:       " TO SB-LABEL
+           MOVE WS-OTHER-BRANCH-COUNT TO SB-COUNT
+           WRITE REPORT-RECORD FROM WS-BRANCH-SUMMARY-LINE
+           MOVE "WEEKLY BRANCH:      " TO SB-LABEL
+           MOVE WS-WEEKLY-BRANCH-COUNT TO SB-COUNT
+           WRITE REPORT-RECORD FROM WS-BRANCH-SUMMARY-LINE
+           MOVE "BI-WEEKLY BRANCH:   " TO SB-LABEL
+           MOVE WS-BIWEEKLY-BRANCH-COUNT TO SB-COUNT
+           WRITE REPORT-RECORD FROM WS-BRANCH-SUMMARY-LINE
+           MOVE "QUARTERLY BRANCH:   " TO SB-LABEL
+           MOVE WS-QUARTERLY-BRANCH-COUNT TO SB-COUNT
+           WRITE REPORT-RECORD FROM WS-BRANCH-SUMMARY-LINE
+           MOVE "SUSPENSE RECORDS:   " TO SB-LABEL
+           MOVE WS-SUSPENSE-COUNT TO SB-COUNT
+           WRITE REPORT-RECORD FROM WS-BRANCH-SUMMARY-LINE
+           .
+
+      *----------------------------------------------------------------*
+      * THE CHECKPOINT FILE HOLDS A SINGLE RECORD (FIXED KEY "1"): THE
+      * CUSTOMER NUMBER LAST SUCCESSFULLY REWRITTEN.  CHECKPOINT-FILE
+      * IS OPENED ONCE FOR THE WHOLE RUN BY 1050-OPEN-CHECKPOINT-FILE,
+      * SO THIS JUST REWRITES THAT ONE RECORD IN PLACE INSTEAD OF
+      * OPENING AND CLOSING THE FILE FOR EVERY CUSTOMER, WHICH WOULD BE
+      * COSTLY OVER AN HOURS-LONG PEAK-BILLING RUN.
+      *----------------------------------------------------------------*
+       1400-WRITE-CHECKPOINT.
+           MOVE "1" TO CKPT-KEY
+           MOVE IM-CUSTOMER-NO TO CKPT-LAST-CUSTOMER-NO
+           REWRITE CKPT-RECORD
+               INVALID KEY
+                   WRITE CKPT-RECORD
+           END-REWRITE
+           .
+
+       2000-NEXT-INVOICE-DATE.
+           EVALUATE TRUE
+               WHEN FREQ-WEEKLY
+                   MOVE 7 TO WS-DAYS-TO-ADD
+                   PERFORM 2800-ADD-DAYS-TO-CURRENT-DATE
+                   MOVE "W" TO WS-BRANCH-TAKEN
+                   ADD 1 TO WS-WEEKLY-BRANCH-COUNT
+               WHEN FREQ-BIWEEKLY
+                   MOVE 14 TO WS-DAYS-TO-ADD
+                   PERFORM 2800-ADD-DAYS-TO-CURRENT-DATE
+                   MOVE "B" TO WS-BRANCH-TAKEN
+                   ADD 1 TO WS-BIWEEKLY-BRANCH-COUNT
+               WHEN FREQ-QUARTERLY
+                   PERFORM 2600-ADD-QUARTER-TO-CURRENT-DATE
+                   MOVE "Q" TO WS-BRANCH-TAKEN
+                   ADD 1 TO WS-QUARTERLY-BRANCH-COUNT
+               WHEN OTHER
+                   PERFORM 2500-MONTHLY-INVOICE-DATE
+           END-EVALUATE
+           MOVE WS-CURRENT-DATE TO WS-NEXT-INVOICE-DATE
+           .
+
+      *----------------------------------------------------------------*
+      * WS-CURRENT-DATE IS STILL WHATEVER CALENDAR DAY 2000-NEXT-
+      * INVOICE-DATE JUST COMPUTED.  IF THAT DAY FALLS ON A SATURDAY,
+      * SUNDAY, OR A LISTED HOLIDAY, ADVANCE ONE DAY AT A TIME UNTIL A
+      * VALID BUSINESS DAY IS REACHED, SINCE OUR LOCKBOX DOESN'T
+      * PROCESS PAYMENTS ON THOSE DAYS.
+      *----------------------------------------------------------------*
+       2700-ROLL-TO-BUSINESS-DAY.
+           SET NOT-BUSINESS-DAY TO TRUE
+           PERFORM 2750-CHECK-BUSINESS-DAY UNTIL BUSINESS-DAY
+           MOVE WS-CURRENT-DATE TO WS-NEXT-INVOICE-DATE
+           .
+
+       2750-CHECK-BUSINESS-DAY.
+           PERFORM 2760-COMPUTE-DAY-OF-WEEK
+           MOVE WS-CURRENT-DATE TO HM-HOLIDAY-DATE
+           READ HOLIDAY-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+           IF  WEEKEND-DAY OR WS-HM-STATUS EQUAL "00"
+               MOVE 1 TO WS-DAYS-TO-ADD
+               PERFORM 2800-ADD-DAYS-TO-CURRENT-DATE
+           ELSE
+               SET BUSINESS-DAY TO TRUE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * ZELLER'S CONGRUENCE FOR THE GREGORIAN CALENDAR.  JANUARY AND
+      * FEBRUARY ARE TREATED AS MONTHS 13 AND 14 OF THE PRIOR YEAR.
+      * WS-Z-DOW COMES OUT 0=SATURDAY, 1=SUNDAY, 2=MONDAY ... 6=FRIDAY;
+      * THE -2J TERM OF THE CLASSIC FORMULA IS REPLACED WITH +5J (THE
+      * SAME VALUE MOD 7) SO THE INTERMEDIATE SUM STAYS POSITIVE.
+      *----------------------------------------------------------------*
+       2760-COMPUTE-DAY-OF-WEEK.
+           IF  WS-CURRENT-MONTH LESS THAN 3
+               ADD 12 TO WS-CURRENT-MONTH GIVING WS-Z-MONTH
+               SUBTRACT 1 FROM WS-CURRENT-YEAR GIVING WS-Z-YEAR
+           ELSE
+               MOVE WS-CURRENT-MONTH TO WS-Z-MONTH
+               MOVE WS-CURRENT-YEAR TO WS-Z-YEAR
+           END-IF
+           DIVIDE WS-Z-YEAR BY 100
+               GIVING WS-Z-CENTURY REMAINDER WS-Z-YEAR-OF-CENTURY
+           COMPUTE WS-Z-TEMP1Q = (13 * (WS-Z-MONTH + 1)) / 5
+           COMPUTE WS-Z-TEMP2Q = WS-Z-YEAR-OF-CENTURY / 4
+           COMPUTE WS-Z-TEMP3Q = WS-Z-CENTURY / 4
+           COMPUTE WS-Z-SUM = WS-CURRENT-DAY + WS-Z-TEMP1Q
+               + WS-Z-YEAR-OF-CENTURY + WS-Z-TEMP2Q + WS-Z-TEMP3Q
+               + (5 * WS-Z-CENTURY)
+           DIVIDE WS-Z-SUM BY 7 GIVING WS-Z-QUOT REMAINDER WS-Z-DOW
+           .
+
+      *----------------------------------------------------------------*
+      * MONTHLY ACCOUNTS BILL ON THE LAST DAY OF THE MONTH, AS THE
+      * ORIGINAL EVALUATE ALWAYS DID BEFORE OTHER FREQUENCIES EXISTED.
+      * THIS IS ALSO THE DEFAULT FOR ANY CUSTOMER WITH NO RECOGNIZED
+      * FREQUENCY CODE ON FILE.
+      *----------------------------------------------------------------*
+       2500-MONTHLY-INVOICE-DATE.
+           EVALUATE TRUE
+               WHEN FEBRUARY
+                    PERFORM 2100-HANDLE-FEBRUARY
+                    ADD 1 TO WS-FEBRUARY-BRANCH-COUNT
+               WHEN 30-DAY-MONTH
+                    MOVE 30 TO WS-CURRENT-DAY
+                    ADD 1 TO WS-THIRTY-DAY-BRANCH-COUNT
+               WHEN OTHER
+                    MOVE 31 TO WS-CURRENT-DAY
+                    ADD 1 TO WS-OTHER-BRANCH-COUNT
+           END-EVALUATE
+           MOVE "M" TO WS-BRANCH-TAKEN
+           .
+
+      *----------------------------------------------------------------*
+      * QUARTERLY ACCOUNTS ADVANCE THREE CALENDAR MONTHS AND HOLD THE
+      * SAME DAY-OF-MONTH, EXCEPT WHEN THE TARGET MONTH IS SHORTER, IN
+      * WHICH CASE THE DATE IS CLAMPED TO THAT MONTH'S LAST DAY (E.G.
+      * JAN 31 PLUS ONE QUARTER LANDS ON APR 30, NOT AN INVALID APR 31).
+      *----------------------------------------------------------------*
+       2600-ADD-QUARTER-TO-CURRENT-DATE.
+           ADD 3 TO WS-CURRENT-MONTH
+           IF  WS-CURRENT-MONTH GREATER THAN 12
+               SUBTRACT 12 FROM WS-CURRENT-MONTH
+               ADD 1 TO WS-CURRENT-YEAR
+           END-IF
+           PERFORM 1920-DETERMINE-MAX-DAY-IN-MONTH
+           IF  WS-CURRENT-DAY GREATER THAN WS-MAX-DAY-THIS-MONTH
+               MOVE WS-MAX-DAY-THIS-MONTH TO WS-CURRENT-DAY
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * ADD WS-DAYS-TO-ADD CALENDAR DAYS TO WS-CURRENT-DATE, CARRYING
+      * INTO THE NEXT MONTH(S)/YEAR(S) AS NEEDED.  USED FOR WEEKLY AND
+      * BI-WEEKLY ACCOUNTS, AND FOR ROLLING PAST A WEEKEND OR HOLIDAY.
+      *----------------------------------------------------------------*
+       2800-ADD-DAYS-TO-CURRENT-DATE.
+           PERFORM 1920-DETERMINE-MAX-DAY-IN-MONTH
+           ADD WS-DAYS-TO-ADD TO WS-CURRENT-DAY
+           PERFORM 2850-NORMALIZE-CURRENT-DATE
+               UNTIL WS-CURRENT-DAY NOT
+                     GREATER THAN WS-MAX-DAY-THIS-MONTH
+           .
+
+       2850-NORMALIZE-CURRENT-DATE.
+           SUBTRACT WS-MAX-DAY-THIS-MONTH FROM WS-CURRENT-DAY
+           ADD 1 TO WS-CURRENT-MONTH
+           IF  WS-CURRENT-MONTH GREATER THAN 12
+               MOVE 1 TO WS-CURRENT-MONTH
+               ADD 1 TO WS-CURRENT-YEAR
+           END-IF
+           PERFORM 1920-DETERMINE-MAX-DAY-IN-MONTH
+           .
+
+       2100-HANDLE-FEBRUARY.
+           PERFORM 2150-DETERMINE-LEAP-YEAR-STATUS
+           IF  LEAP-YEAR
+               MOVE 29 TO WS-CURRENT-DAY
+           ELSE
+               MOVE 28 TO WS-CURRENT-DAY
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * A YEAR IS A LEAP YEAR WHEN IT IS DIVISIBLE BY 4, EXCEPT THAT
+      * CENTURY YEARS (DIVISIBLE BY 100) ARE LEAP YEARS ONLY WHEN THEY
+      * ARE ALSO DIVISIBLE BY 400.  WITHOUT THIS EXCEPTION 2100 WOULD BE
+      * TREATED AS A LEAP YEAR, WHICH WOULD PUT FEBRUARY-ANNIVERSARY
+      * INVOICES ON A NONEXISTENT FEB 29.
+      *----------------------------------------------------------------*
+       2150-DETERMINE-LEAP-YEAR-STATUS.
+           DIVIDE 4 INTO WS-CURRENT-YEAR
+               GIVING WS-QUOTIENT
+               REMAINDER WS-REMAINDER-4
+           END-DIVIDE
+           DIVIDE 100 INTO WS-CURRENT-YEAR
+               GIVING WS-QUOTIENT
+               REMAINDER WS-REMAINDER-100
+           END-DIVIDE
+           DIVIDE 400 INTO WS-CURRENT-YEAR
+               GIVING WS-QUOTIENT
+               REMAINDER WS-REMAINDER-400
+           END-DIVIDE
+           IF  WS-REMAINDER-4 EQUAL ZERO
+               AND (WS-REMAINDER-100 NOT EQUAL ZERO
+                    OR WS-REMAINDER-400 EQUAL ZERO)
+               SET LEAP-YEAR TO TRUE
+           ELSE
+               SET NOT-LEAP-YEAR TO TRUE
+           END-IF
+           .
+
+       9999-END.
+           GOBACK
+           .
