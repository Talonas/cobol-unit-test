@@ -0,0 +1,22 @@
+      **********************************************************************
+      * AUTHOR:    DAVE NICOLETTE
+      * DATE:      07 AUG 2014
+      * PURPOSE:   COMMON WORKING-STORAGE LAYOUT FOR THE CURRENT INVOICE
+      *            DATE BEING PROCESSED.  WS-CURRENT-DATE IS THE EXTERNAL
+      *            YYYYMMDD PICTURE OF THE DATE; WS-CURRENT-YEAR,
+      *            WS-CURRENT-MONTH AND WS-CURRENT-DAY ARE THE SAME
+      *            STORAGE VIEWED AS SEPARATE NUMERIC FIELDS SO THE DATE
+      *            MATH PARAGRAPHS CAN SET THE DAY WITHOUT REBUILDING THE
+      *            WHOLE PICTURE.
+      *
+      * MODIFICATION HISTORY:
+      *   07 AUG 2014  DN   ORIGINAL COPYBOOK.
+      **********************************************************************
+       01  WS-CURRENT-DATE               PIC X(08).
+       01  WS-CURRENT-DATE-R REDEFINES WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR           PIC 9(04).
+           05  WS-CURRENT-MONTH          PIC 9(02).
+               88  FEBRUARY              VALUE 02.
+               88  30-DAY-MONTH          VALUES 04 06 09 11.
+               88  31-DAY-MONTH          VALUES 01 03 05 07 08 10 12.
+           05  WS-CURRENT-DAY            PIC 9(02).
